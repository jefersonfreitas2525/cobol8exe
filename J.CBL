@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. J.
+       AUTHOR. JEFERSON.
+       INSTALLATION. FATEC.
+       DATE-WRITTEN. 09/08/2026.
+       DATE-COMPILED.
+       SECURITY.
+      *----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                  *
+      * 09/08/2026 JFS - JOB NOTURNO: EXECUTA EM LOTE AS TRES     *
+      *                  CALCULADORAS (B-TRAPEZIO, A-EQUACAO,    *
+      *                  C-TRIANGULO) NESTA ORDEM. UM CHECKPOINT  *
+      *                  EM CHECKPT.DAT REGISTRA O ULTIMO PASSO   *
+      *                  CONCLUIDO PARA QUE UM REINICIO APOS UM   *
+      *                  ABORT NAO REPITA OS PASSOS JA FEITOS.    *
+      * 09/08/2026 JFS - PASSA UM IDENTIFICADOR DE OPERADOR FIXO  *
+      *                  PARA B/A/C, PARA QUE O HISTORICO.DAT E   *
+      *                  O TRILOG.DAT REGISTREM QUE O LANCAMENTO  *
+      *                  FOI FEITO PELO JOB NOTURNO.              *
+      * 09/08/2026 JFS - CHECKPT.DAT PASSA A GUARDAR TAMBEM QUANTOS*
+      *                  REGISTROS DO PASSO EM ANDAMENTO JA FORAM *
+      *                  PROCESSADOS (CK-REGISTRO), ESCRITO PELO   *
+      *                  PROPRIO B/A/C A CADA REGISTRO; ISSO FAZ   *
+      *                  O REINICIO RETOMAR NO PROXIMO REGISTRO E  *
+      *                  NAO SO NO PROXIMO PASSO. LAYOUT MOVIDO    *
+      *                  PARA CPY/CHECKPT.CPY, COMPARTILHADO COM   *
+      *                  B/A/C.                                    *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBMPC.
+       OBJECT-COMPUTER. IBMPC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPT ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPT.
+           COPY CHECKPT.
+
+       WORKING-STORAGE SECTION.
+       77 FS-CHECKPT PIC XX.
+
+       77 PARM-LOTE PIC X VALUE 'L'.
+       77 OPERADOR-JOB PIC X(10) VALUE "JOBNOTURNO".
+
+       77 PASSO-EXECUTADO PIC 9 VALUE 0.
+           88 NENHUM-PASSO-OK     VALUE 0.
+           88 PASSO-TRAPEZIO-OK   VALUE 1.
+           88 PASSO-EQUACAO-OK    VALUE 2.
+           88 PASSO-TRIANGULO-OK  VALUE 3.
+
+       PROCEDURE DIVISION.
+           PERFORM PRINCIPAL.
+
+       PRINCIPAL.
+           PERFORM LER-CHECKPOINT.
+           IF PASSO-EXECUTADO < 1
+               PERFORM EXECUTAR-TRAPEZIO.
+           IF PASSO-EXECUTADO < 2
+               PERFORM EXECUTAR-EQUACAO.
+           IF PASSO-EXECUTADO < 3
+               PERFORM EXECUTAR-TRIANGULO.
+           PERFORM LIMPAR-CHECKPOINT.
+
+       LER-CHECKPOINT.
+           MOVE 0 TO PASSO-EXECUTADO.
+           OPEN INPUT CHECKPT.
+           IF FS-CHECKPT = "00"
+               READ CHECKPT
+                   AT END CONTINUE
+               END-READ
+               MOVE CK-PASSO TO PASSO-EXECUTADO
+               CLOSE CHECKPT.
+
+       EXECUTAR-TRAPEZIO.
+           CALL "B" USING PARM-LOTE OPERADOR-JOB.
+           MOVE 1 TO PASSO-EXECUTADO.
+           PERFORM GRAVAR-CHECKPOINT.
+
+       EXECUTAR-EQUACAO.
+           CALL "A" USING PARM-LOTE OPERADOR-JOB.
+           MOVE 2 TO PASSO-EXECUTADO.
+           PERFORM GRAVAR-CHECKPOINT.
+
+       EXECUTAR-TRIANGULO.
+           CALL "C" USING PARM-LOTE OPERADOR-JOB.
+           MOVE 3 TO PASSO-EXECUTADO.
+           PERFORM GRAVAR-CHECKPOINT.
+
+       LIMPAR-CHECKPOINT.
+           MOVE 0 TO PASSO-EXECUTADO.
+           PERFORM GRAVAR-CHECKPOINT.
+
+       GRAVAR-CHECKPOINT.
+           MOVE PASSO-EXECUTADO TO CK-PASSO.
+           MOVE 0 TO CK-REGISTRO.
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
