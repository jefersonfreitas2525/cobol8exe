@@ -1,62 +1,429 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. B.
-       AUTHOR. JEFERSON.
-       INSTALLATION. FATEC.
-       DATE-WRITTEN. 27/02/2023.
-       DATE-COMPILED.
-       SECURITY.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBMPC.
-       OBJECT-COMPUTER. IBMPC.
-       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-       DATA DIVISION.
-
-       WORKING-STORAGE SECTION.
-
-       77 BASEMAIOR PIC 999V99.
-       77 BASEMENOR PIC 999V99.
-       77 ALTURA    PIC 999V99.
-       77 AREAA     PIC 9999V99.
-
-       SCREEN SECTION.
-
-       01  TELA.
-           02 BLANK SCREEN.
-           02 LINE 3 COL 20 VALUE "CALCULAR AREA DO TRAPÉZIO".
-
-       01  TELA-PRINCIPAL.
-           02 LINE 5 COL 20 VALUE 'DIGITE O VALOR DA BASE MAIOR:'.
-           02 LINE 6 COL 20 VALUE 'DIGITE O VALOR DA BASE MENOR:'.
-           02 LINE 7 COL 20 VALUE 'DIGITE O VALOR DA ALTURA'.
-           02 LINE 9 COL 20 VALUE 'A AREA DO TRAPEZIO E:'.
-
-       01  TELA-BASEMAIOR.
-           02 LINE 5 COL 50 PIC 999,99 TO BASEMAIOR.
-       01  TELA-BASEMENOR.
-           02 LINE 6 COL 50 PIC 999,99 TO BASEMENOR.
-       01  TELA-ALTURA.
-           02 LINE 7 COL 45 PIC 999,99 TO ALTURA.
-       01  TELA-RESULT.
-           02 LINE 9 COL 42 PIC 9999,99 FROM AREAA REVERSE-VIDEO.
-
-       PROCEDURE DIVISION.
-           DISPLAY ERASE.
-           DISPLAY TELA.
-           DISPLAY TELA-PRINCIPAL.
-
-           PERFORM PRINCIPAL.
-
-       PRINCIPAL.
-           ACCEPT TELA-BASEMAIOR.
-           ACCEPT TELA-BASEMENOR.
-           ACCEPT TELA-ALTURA.
-
-           COMPUTE AREAA = ((BASEMAIOR+BASEMENOR)*ALTURA)/2.
-
-           DISPLAY TELA-RESULT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. B.
+       AUTHOR. JEFERSON.
+       INSTALLATION. FATEC.
+       DATE-WRITTEN. 27/02/2023.
+       DATE-COMPILED.
+       SECURITY.
+      *----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                  *
+      * 09/08/2026 JFS - MODO LOTE: LE TRIPLAS DE UM ARQUIVO DE   *
+      *                  ENTRADA E GRAVA A AREAA DE CADA UMA NUM  *
+      *                  ARQUIVO DE SAIDA.                        *
+      * 09/08/2026 JFS - MODO INTERATIVO PASSA A OFERECER TRES    *
+      *                  FORMAS (TRAPEZIO, RETANGULO E CIRCULO).  *
+      * 09/08/2026 JFS - RECEBE PARAMETRO LK-PARM-JOB: QUANDO='L', *
+      *                  EXECUTA O LOTE DIRETO (SEM TELA), PARA   *
+      *                  SER CHAMADO PELO JOB NOTURNO (J.CBL).    *
+      * 09/08/2026 JFS - SOLICITA E GRAVA O OPERADOR NO HISTORICO. *
+      * 09/08/2026 JFS - MODO INTERATIVO DO TRAPEZIO PASSA A       *
+      *                  IMPRIMIR CADA CALCULO EM RELTRAP.DAT, NO  *
+      *                  MESMO FORMATO DE CABECALHO/RODAPE DO      *
+      *                  RELATORIO EM LOTE.                        *
+      * 09/08/2026 JFS - TRAPEZIO PASSA A PERGUNTAR A UNIDADE DE   *
+      *                  MEDIDA (METROS OU POLEGADAS) DAS DIMENSOES *
+      *                  DIGITADAS, CONVERTENDO PARA METROS ANTES  *
+      *                  DE CALCULAR A AREAA.                       *
+      * 09/08/2026 JFS - QUANDO CHAMADO PELO JOB NOTURNO, O LOTE   *
+      *                  PASSA A GRAVAR SEU PROGRESSO REGISTRO A  *
+      *                  REGISTRO EM CHECKPT.DAT (CK-REGISTRO), DE *
+      *                  MODO QUE UM REINICIO APOS UM ABORT NO    *
+      *                  MEIO DO LOTE RETOME NA PROXIMA TRIPLA EM  *
+      *                  VEZ DE REPROCESSAR O QUE JA FOI FEITO.    *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBMPC.
+       OBJECT-COMPUTER. IBMPC.
+       SPECIAL-NAMES.  DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTRADA   ASSIGN TO "ENTRADA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SAIDA     ASSIGN TO "SAIDA.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORICO ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RELTRAP   ASSIGN TO "RELTRAP.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPT   ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO.
+           COPY HISTREC.
+
+       FD  CHECKPT.
+           COPY CHECKPT.
+
+       FD  ENTRADA.
+       01  REG-ENTRADA.
+           05 RE-BASEMAIOR PIC 999V99.
+           05 RE-BASEMENOR PIC 999V99.
+           05 RE-ALTURA    PIC 999V99.
+
+       FD  SAIDA.
+       01  REG-SAIDA PIC X(80).
+
+       FD  RELTRAP.
+       01  REG-RELTRAP PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       COPY RELCAB.
+
+       77 BASEMAIOR PIC 999V99.
+       77 BASEMENOR PIC 999V99.
+       77 ALTURA    PIC 999V99.
+       77 RAIO      PIC 999V99.
+       77 AREAA     PIC 9(07)V99.
+       77 PI-CALC   PIC 9V9999 VALUE 3,1416.
+
+       77 FORMA PIC 9.
+           88 FORMA-TRAPEZIO  VALUE 1.
+           88 FORMA-RETANGULO VALUE 2.
+           88 FORMA-CIRCULO   VALUE 3.
+
+       77 MODO-LOTE  PIC X.
+       77 FIM-ARQUIVO PIC X VALUE 'N'.
+           88 ARQUIVO-FIM VALUE 'S'.
+
+       77 FS-CHECKPT        PIC XX.
+       77 REGISTROS-A-PULAR PIC 9(05) VALUE 0.
+
+       77 DADOS-OK PIC X VALUE 'N'.
+           88 DADOS-VALIDOS VALUE 'S'.
+
+       77 TENTATIVAS PIC 9 VALUE 0.
+       77 ABORTAR     PIC X VALUE 'N'.
+           88 ABORTADO VALUE 'S'.
+
+       77 HIST-BM PIC ZZZ9,99.
+       77 HIST-BN PIC ZZZ9,99.
+       77 HIST-AL PIC ZZZ9,99.
+       77 HIST-AR PIC ZZZZZZ9,99.
+
+       77 UNIDADE PIC 9 VALUE 1.
+           88 UNIDADE-METROS    VALUE 1.
+           88 UNIDADE-POLEGADAS VALUE 2.
+       77 FATOR-POLEGADAS PIC 9V9999 VALUE 0,0254.
+
+       LINKAGE SECTION.
+       01  LK-PARM-JOB PIC X.
+       01  LK-OPERADOR PIC X(10).
+
+       SCREEN SECTION.
+
+       01  TELA.
+           02 BLANK SCREEN.
+           02 LINE 3 COL 20 VALUE "CALCULAR AREA DO TRAPÉZIO".
+
+       01  TELA-PRINCIPAL.
+           02 LINE 5 COL 20 VALUE 'DIGITE O VALOR DA BASE MAIOR:'.
+           02 LINE 6 COL 20 VALUE 'DIGITE O VALOR DA BASE MENOR:'.
+           02 LINE 7 COL 20 VALUE 'DIGITE O VALOR DA ALTURA'.
+           02 LINE 9 COL 20 VALUE 'A AREA DO TRAPEZIO E:'.
+
+       01  TELA-MODO.
+           02 LINE 11 COL 20 VALUE 'PROCESSAR EM LOTE (S/N)?'.
+           02 LINE 11 COL 46 PIC X TO MODO-LOTE.
+
+       01  TELA-BASEMAIOR.
+           02 LINE 5 COL 50 PIC 999,99 TO BASEMAIOR.
+       01  TELA-BASEMENOR.
+           02 LINE 6 COL 50 PIC 999,99 TO BASEMENOR.
+       01  TELA-ALTURA.
+           02 LINE 7 COL 45 PIC 999,99 TO ALTURA.
+       01  TELA-RESULT.
+           02 LINE 9 COL 42 PIC 9999999,99 FROM AREAA REVERSE-VIDEO.
+           02 LINE 9 COL 53 VALUE 'M2'.
+
+       01  TELA-UNIDADE.
+           02 LINE 12 COL 20 VALUE '1-METROS 2-POLEGADAS:'.
+           02 LINE 12 COL 42 PIC 9 TO UNIDADE.
+
+       01  TELA-FORMA.
+           02 LINE 13 COL 20 VALUE
+              '1-TRAPEZIO 2-RETANGULO 3-CIRCULO:'.
+           02 LINE 13 COL 55 PIC 9 TO FORMA.
+
+       01  TELA-RET-BASE.
+           02 LINE 5 COL 20 VALUE 'DIGITE A BASE DO RETANGULO:'.
+           02 LINE 5 COL 50 PIC 999,99 TO BASEMAIOR.
+       01  TELA-RET-ALTURA.
+           02 LINE 6 COL 20 VALUE 'DIGITE A ALTURA DO RETANGULO:'.
+           02 LINE 6 COL 50 PIC 999,99 TO ALTURA.
+
+       01  TELA-CIRC-RAIO.
+           02 LINE 5 COL 20 VALUE 'DIGITE O RAIO DO CIRCULO:'.
+           02 LINE 5 COL 50 PIC 999,99 TO RAIO.
+
+       01  TELA-ERRO.
+           02 LINE 10 COL 20 VALUE
+              'VALORES INVALIDOS - DEVEM SER MAIORES QUE ZERO'.
+
+       01  TELA-BLOQUEIO.
+           02 LINE 10 COL 20 VALUE
+              'TRES TENTATIVAS INVALIDAS - EXECUCAO ABORTADA'.
+
+       PROCEDURE DIVISION USING LK-PARM-JOB LK-OPERADOR.
+           IF LK-PARM-JOB = 'L'
+               PERFORM LOTE
+           ELSE
+               DISPLAY ERASE
+               DISPLAY TELA
+               PERFORM PRINCIPAL.
+
+       PRINCIPAL.
+           DISPLAY TELA-MODO.
+           ACCEPT TELA-MODO.
+           IF MODO-LOTE = 'S' OR MODO-LOTE = 's'
+               PERFORM LOTE
+           ELSE
+               PERFORM INTERATIVO.
+
+       INTERATIVO.
+           DISPLAY TELA-FORMA.
+           ACCEPT TELA-FORMA.
+           EVALUATE TRUE
+               WHEN FORMA-RETANGULO
+                   PERFORM RETANGULO
+               WHEN FORMA-CIRCULO
+                   PERFORM CIRCULO
+               WHEN OTHER
+                   PERFORM TRAPEZIO
+           END-EVALUATE.
+
+       TRAPEZIO.
+           DISPLAY TELA-UNIDADE.
+           ACCEPT TELA-UNIDADE.
+           DISPLAY TELA-PRINCIPAL.
+           MOVE 'N' TO DADOS-OK.
+           MOVE 'N' TO ABORTAR.
+           MOVE 0   TO TENTATIVAS.
+           PERFORM TRAPEZIO-LER UNTIL DADOS-VALIDOS OR ABORTADO.
+
+           IF ABORTADO
+               DISPLAY TELA-BLOQUEIO
+           ELSE
+               PERFORM CONVERTER-UNIDADE
+               COMPUTE AREAA = ((BASEMAIOR+BASEMENOR)*ALTURA)/2
+               DISPLAY TELA-RESULT
+               PERFORM GRAVAR-HISTORICO
+               PERFORM GRAVAR-RELATORIO-TRAPEZIO.
+
+       TRAPEZIO-LER.
+           ACCEPT TELA-BASEMAIOR.
+           ACCEPT TELA-BASEMENOR.
+           ACCEPT TELA-ALTURA.
+           IF BASEMAIOR > 0 AND BASEMENOR > 0 AND ALTURA > 0
+               MOVE 'S' TO DADOS-OK
+           ELSE
+               DISPLAY TELA-ERRO
+               ADD 1 TO TENTATIVAS
+               IF TENTATIVAS >= 3
+                   MOVE 'S' TO ABORTAR.
+
+       CONVERTER-UNIDADE.
+           IF UNIDADE-POLEGADAS
+               COMPUTE BASEMAIOR ROUNDED = BASEMAIOR * FATOR-POLEGADAS
+               COMPUTE BASEMENOR ROUNDED = BASEMENOR * FATOR-POLEGADAS
+               COMPUTE ALTURA    ROUNDED = ALTURA    * FATOR-POLEGADAS
+           END-IF.
+
+       RETANGULO.
+           MOVE 'N' TO DADOS-OK.
+           MOVE 'N' TO ABORTAR.
+           MOVE 0   TO TENTATIVAS.
+           PERFORM RETANGULO-LER UNTIL DADOS-VALIDOS OR ABORTADO.
+
+           IF ABORTADO
+               DISPLAY TELA-BLOQUEIO
+           ELSE
+               COMPUTE AREAA = BASEMAIOR * ALTURA
+               DISPLAY TELA-RESULT
+               PERFORM GRAVAR-HISTORICO.
+
+       RETANGULO-LER.
+           DISPLAY TELA-RET-BASE.
+           ACCEPT TELA-RET-BASE.
+           DISPLAY TELA-RET-ALTURA.
+           ACCEPT TELA-RET-ALTURA.
+           IF BASEMAIOR > 0 AND ALTURA > 0
+               MOVE 'S' TO DADOS-OK
+           ELSE
+               DISPLAY TELA-ERRO
+               ADD 1 TO TENTATIVAS
+               IF TENTATIVAS >= 3
+                   MOVE 'S' TO ABORTAR.
+
+       CIRCULO.
+           MOVE 'N' TO DADOS-OK.
+           MOVE 'N' TO ABORTAR.
+           MOVE 0   TO TENTATIVAS.
+           PERFORM CIRCULO-LER UNTIL DADOS-VALIDOS OR ABORTADO.
+
+           IF ABORTADO
+               DISPLAY TELA-BLOQUEIO
+           ELSE
+               COMPUTE AREAA = PI-CALC * RAIO * RAIO
+               DISPLAY TELA-RESULT
+               PERFORM GRAVAR-HISTORICO.
+
+       CIRCULO-LER.
+           DISPLAY TELA-CIRC-RAIO.
+           ACCEPT TELA-CIRC-RAIO.
+           IF RAIO > 0
+               MOVE 'S' TO DADOS-OK
+           ELSE
+               DISPLAY TELA-ERRO
+               ADD 1 TO TENTATIVAS
+               IF TENTATIVAS >= 3
+                   MOVE 'S' TO ABORTAR.
+
+       LOTE.
+           MOVE 1 TO FORMA.
+           MOVE 0 TO REGISTROS-A-PULAR.
+           IF LK-PARM-JOB = 'L'
+               PERFORM LER-CHECKPT-PROPRIO.
+           OPEN INPUT ENTRADA.
+           MOVE 1 TO REL-PAGINA.
+           MOVE REGISTROS-A-PULAR TO REL-TOTAL-REG.
+           IF REGISTROS-A-PULAR > 0
+               OPEN EXTEND SAIDA
+           ELSE
+               OPEN OUTPUT SAIDA
+               PERFORM GRAVAR-CABECALHO.
+           MOVE 'N' TO FIM-ARQUIVO.
+           READ ENTRADA
+               AT END MOVE 'S' TO FIM-ARQUIVO.
+           PERFORM PULAR-REGISTRO REGISTROS-A-PULAR TIMES.
+           PERFORM LOTE-PROCESSAR UNTIL ARQUIVO-FIM.
+           PERFORM GRAVAR-RODAPE.
+           CLOSE ENTRADA.
+           CLOSE SAIDA.
+
+       PULAR-REGISTRO.
+           IF NOT ARQUIVO-FIM
+               READ ENTRADA
+                   AT END MOVE 'S' TO FIM-ARQUIVO.
+
+       LER-CHECKPT-PROPRIO.
+           MOVE 0 TO REGISTROS-A-PULAR.
+           OPEN INPUT CHECKPT.
+           IF FS-CHECKPT = "00"
+               READ CHECKPT
+                   AT END CONTINUE
+               END-READ
+               IF CK-PASSO = 0
+                   MOVE CK-REGISTRO TO REGISTROS-A-PULAR
+               END-IF
+               CLOSE CHECKPT.
+
+       GRAVAR-CHECKPT-PROPRIO.
+           MOVE 0             TO CK-PASSO.
+           MOVE REL-TOTAL-REG TO CK-REGISTRO.
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       GRAVAR-CABECALHO.
+           ACCEPT REL-DATA-EXEC FROM DATE YYYYMMDD.
+           MOVE REL-PAGINA TO REL-PAGINA-ED.
+           MOVE SPACES TO REG-SAIDA.
+           STRING "RELATORIO DE AREAS" " - DATA: " REL-DATA-EXEC
+               "  PAGINA: " REL-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-SAIDA.
+           WRITE REG-SAIDA.
+
+       GRAVAR-RODAPE.
+           MOVE REL-TOTAL-REG TO REL-TOTAL-ED.
+           MOVE SPACES TO REG-SAIDA.
+           STRING "TOTAL DE REGISTROS PROCESSADOS: " REL-TOTAL-ED
+               DELIMITED BY SIZE INTO REG-SAIDA.
+           WRITE REG-SAIDA.
+
+       LOTE-PROCESSAR.
+           MOVE RE-BASEMAIOR TO BASEMAIOR.
+           MOVE RE-BASEMENOR TO BASEMENOR.
+           MOVE RE-ALTURA    TO ALTURA.
+
+           COMPUTE AREAA = ((BASEMAIOR+BASEMENOR)*ALTURA)/2.
+
+           MOVE BASEMAIOR TO HIST-BM.
+           MOVE BASEMENOR TO HIST-BN.
+           MOVE ALTURA    TO HIST-AL.
+           MOVE AREAA     TO HIST-AR.
+           MOVE SPACES TO REG-SAIDA.
+           STRING "BM=" HIST-BM " BN=" HIST-BN " AL=" HIST-AL
+               " AREA=" HIST-AR
+               DELIMITED BY SIZE INTO REG-SAIDA.
+           WRITE REG-SAIDA.
+           ADD 1 TO REL-TOTAL-REG.
+           PERFORM GRAVAR-HISTORICO.
+           IF LK-PARM-JOB = 'L'
+               PERFORM GRAVAR-CHECKPT-PROPRIO.
+
+           READ ENTRADA
+               AT END MOVE 'S' TO FIM-ARQUIVO.
+
+       GRAVAR-HISTORICO.
+           MOVE SPACES TO REG-HISTORICO.
+           MOVE "B"    TO RH-PROGRAMA.
+           MOVE LK-OPERADOR TO RH-OPERADOR.
+           EVALUATE TRUE
+               WHEN FORMA-RETANGULO
+                   MOVE BASEMAIOR TO HIST-BM
+                   MOVE ALTURA    TO HIST-AL
+                   STRING "BASE=" HIST-BM " ALTURA=" HIST-AL
+                       DELIMITED BY SIZE INTO RH-ENTRADA
+               WHEN FORMA-CIRCULO
+                   MOVE RAIO TO HIST-BM
+                   STRING "RAIO=" HIST-BM
+                       DELIMITED BY SIZE INTO RH-ENTRADA
+               WHEN OTHER
+                   MOVE BASEMAIOR TO HIST-BM
+                   MOVE BASEMENOR TO HIST-BN
+                   MOVE ALTURA    TO HIST-AL
+                   STRING "BM=" HIST-BM "BN=" HIST-BN "AL=" HIST-AL
+                       DELIMITED BY SIZE INTO RH-ENTRADA
+           END-EVALUATE.
+           MOVE AREAA     TO HIST-AR.
+           STRING "AREA=" HIST-AR
+               DELIMITED BY SIZE INTO RH-RESULTADO.
+           ACCEPT RH-DATA FROM DATE YYYYMMDD.
+           ACCEPT RH-HORA FROM TIME.
+           OPEN EXTEND HISTORICO.
+           WRITE REG-HISTORICO.
+           CLOSE HISTORICO.
+
+       GRAVAR-RELATORIO-TRAPEZIO.
+           MOVE 1 TO REL-PAGINA.
+           OPEN EXTEND RELTRAP.
+           ACCEPT REL-DATA-EXEC FROM DATE YYYYMMDD.
+           MOVE REL-PAGINA TO REL-PAGINA-ED.
+           MOVE SPACES TO REG-RELTRAP.
+           STRING "RELATORIO DE AREA DO TRAPEZIO" " - DATA: "
+               REL-DATA-EXEC "  PAGINA: " REL-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-RELTRAP.
+           WRITE REG-RELTRAP.
+           MOVE BASEMAIOR TO HIST-BM.
+           MOVE BASEMENOR TO HIST-BN.
+           MOVE ALTURA    TO HIST-AL.
+           MOVE AREAA     TO HIST-AR.
+           MOVE SPACES TO REG-RELTRAP.
+           STRING "BM=" HIST-BM " BN=" HIST-BN " AL=" HIST-AL
+               " AREA=" HIST-AR
+               DELIMITED BY SIZE INTO REG-RELTRAP.
+           WRITE REG-RELTRAP.
+           MOVE 1 TO REL-TOTAL-REG.
+           MOVE REL-TOTAL-REG TO REL-TOTAL-ED.
+           MOVE SPACES TO REG-RELTRAP.
+           STRING "TOTAL DE REGISTROS PROCESSADOS: " REL-TOTAL-ED
+               DELIMITED BY SIZE INTO REG-RELTRAP.
+           WRITE REG-RELTRAP.
+           CLOSE RELTRAP.
