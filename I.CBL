@@ -1,39 +1,97 @@
-       identification division.
-       PROGRAM-ID. A.
-       AUTHOR. JEFERSON.
-       INSTALLATION. FATEC.
-       DATE-WRITTEN. 27/02/2023.
-       DATE-COMPILED.
-       SECURITY.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SOURCE-COMPUTER. IBMPC.
-       OBJECT-COMPUTER. IBMPC.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-       data division.
-
-       SCREEN SECTION.
-       01 TELA.
-         02 BLANK SCREEN.
-         02 LINE 3 COL 10 VALUE "Trabalho de ILP507A (EM01)".
-         02 LINE 4 COL 10 VALUE "Prof.: HIROMASA NAGATA".
-
-       01 TELA-PRINCIPAL.
-         02 LINE 6 COL 10 VALUE 'Integrantes:'.
-         02 LINE 6 COL 40 VALUE 'RA:'.
-         02 LINE 7 COL 10 VALUE 'Jeferson Freitas da silva'.
-         02 LINE 7 COL 40 VALUE '21106881'.
-         02 LINE 7 COL 10 VALUE 'Jeferson Freitas da silva'.
-         02 LINE 7 COL 40 VALUE '21106881'.
-
-
-
-       PROCEDURE DIVISION.
-         DISPLAY ERASE.
-         DISPLAY TELA.
-         DISPLAY TELA-PRINCIPAL.
-
+       identification division.
+       PROGRAM-ID. I.
+       AUTHOR. JEFERSON.
+       INSTALLATION. FATEC.
+       DATE-WRITTEN. 27/02/2023.
+       DATE-COMPILED.
+       SECURITY.
+      *----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                  *
+      * 09/08/2026 JFS - TELA DE CREDITOS SUBSTITUIDA POR UM MENU *
+      *                  QUE CHAMA AS CALCULADORAS B, A E C.      *
+      * 09/08/2026 JFS - PASSA PARM-JOB (EM BRANCO = MODO TELA)   *
+      *                  NAS CHAMADAS, POIS B/A/C AGORA RECEBEM  *
+      *                  UM PARAMETRO DE EXECUCAO.                *
+      * 09/08/2026 JFS - SOLICITA O NOME DO OPERADOR NO INICIO E  *
+      *                  REPASSA PARA B/A/C, QUE GRAVAM O         *
+      *                  OPERADOR NO HISTORICO.DAT E NO TRILOG.   *
+      *----------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBMPC.
+       OBJECT-COMPUTER. IBMPC.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       77 OPCAO PIC 9.
+           88 OPCAO-TRAPEZIO VALUE 1.
+           88 OPCAO-EQUACAO  VALUE 2.
+           88 OPCAO-TRIANGULO VALUE 3.
+           88 OPCAO-SAIR     VALUE 0.
+
+       77 PARM-JOB PIC X VALUE SPACE.
+       77 OPERADOR PIC X(10) VALUE SPACES.
+
+       SCREEN SECTION.
+       01 TELA.
+         02 BLANK SCREEN.
+         02 LINE 3 COL 10 VALUE "Trabalho de ILP507A (EM01)".
+         02 LINE 4 COL 10 VALUE "Prof.: HIROMASA NAGATA".
+
+       01 TELA-PRINCIPAL.
+         02 LINE 6 COL 10 VALUE 'Integrantes:'.
+         02 LINE 6 COL 40 VALUE 'RA:'.
+         02 LINE 7 COL 10 VALUE 'Jeferson Freitas da silva'.
+         02 LINE 7 COL 40 VALUE '21106881'.
+
+       01 TELA-OPERADOR.
+         02 LINE 9  COL 10 VALUE 'DIGITE O NOME DO OPERADOR:'.
+         02 LINE 9  COL 38 PIC X(10) TO OPERADOR.
+
+       01 TELA-MENU.
+         02 LINE 9  COL 10 VALUE 'CALCULADORAS DISPONIVEIS'.
+         02 LINE 11 COL 10 VALUE '1 - AREA DO TRAPEZIO'.
+         02 LINE 12 COL 10 VALUE '2 - EQUACAO DO 1 GRAU'.
+         02 LINE 13 COL 10 VALUE '3 - CLASSIFICAR TRIANGULO'.
+         02 LINE 14 COL 10 VALUE '0 - SAIR'.
+         02 LINE 16 COL 10 VALUE 'DIGITE A OPCAO:'.
+
+       01 TELA-OPCAO.
+         02 LINE 16 COL 27 PIC 9 TO OPCAO.
+
+       01 TELA-OPCAO-INVALIDA.
+         02 LINE 17 COL 10 VALUE 'OPCAO INVALIDA'.
+
+       PROCEDURE DIVISION.
+           DISPLAY ERASE.
+           DISPLAY TELA.
+           DISPLAY TELA-PRINCIPAL.
+           DISPLAY TELA-OPERADOR.
+           ACCEPT TELA-OPERADOR.
+           PERFORM PRINCIPAL.
+
+       PRINCIPAL.
+           MOVE 9 TO OPCAO.
+           PERFORM MENU-EXIBIR UNTIL OPCAO-SAIR.
+
+       MENU-EXIBIR.
+           DISPLAY TELA-MENU.
+           ACCEPT TELA-OPCAO.
+           EVALUATE TRUE
+               WHEN OPCAO-TRAPEZIO
+                   CALL "B" USING PARM-JOB OPERADOR
+               WHEN OPCAO-EQUACAO
+                   CALL "A" USING PARM-JOB OPERADOR
+               WHEN OPCAO-TRIANGULO
+                   CALL "C" USING PARM-JOB OPERADOR
+               WHEN OPCAO-SAIR
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY TELA-OPCAO-INVALIDA
+           END-EVALUATE.
