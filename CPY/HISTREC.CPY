@@ -0,0 +1,12 @@
+      *----------------------------------------------------------*
+      * REGISTRO DO HISTORICO CENTRAL DE CALCULOS (HISTORICO.DAT) *
+      * COMPARTILHADO PELAS CALCULADORAS B (TRAPEZIO), A (EQUACAO)*
+      * E C (TRIANGULO). INCLUIR NA FILE SECTION DO FD HISTORICO. *
+      *----------------------------------------------------------*
+       01  REG-HISTORICO.
+           05 RH-PROGRAMA  PIC X(08).
+           05 RH-OPERADOR  PIC X(10).
+           05 RH-ENTRADA   PIC X(30).
+           05 RH-RESULTADO PIC X(20).
+           05 RH-DATA      PIC 9(08).
+           05 RH-HORA      PIC 9(08).
