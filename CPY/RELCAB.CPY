@@ -0,0 +1,10 @@
+      *----------------------------------------------------------*
+      * CAMPOS PADRAO DE CABECALHO/RODAPE DOS RELATORIOS EM LOTE  *
+      * (SAIDA.DAT, EQOUT.DAT, TRIOUT.DAT). INCLUIR NA WORKING-   *
+      * STORAGE SECTION DO PROGRAMA QUE GERA O RELATORIO.         *
+      *----------------------------------------------------------*
+       77 REL-PAGINA     PIC 9(04) VALUE 1.
+       77 REL-TOTAL-REG  PIC 9(05) VALUE 0.
+       77 REL-DATA-EXEC  PIC 9(08).
+       77 REL-PAGINA-ED  PIC Z(03)9.
+       77 REL-TOTAL-ED   PIC Z(04)9.
