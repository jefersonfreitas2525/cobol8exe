@@ -0,0 +1,11 @@
+      *----------------------------------------------------------*
+      * REGISTRO DE CONTROLE DO JOB NOTURNO (CHECKPT.DAT).        *
+      * CK-PASSO = ULTIMO PASSO TOTALMENTE CONCLUIDO (0 A 3).     *
+      * CK-REGISTRO = QUANTOS REGISTROS DO PASSO EM ANDAMENTO JA  *
+      * FORAM PROCESSADOS, PARA QUE UM REINICIO APOS UM ABORT NO  *
+      * MEIO DE UM LOTE RETOME NO PROXIMO REGISTRO EM VEZ DE      *
+      * REPROCESSAR O QUE JA FOI FEITO NESTA EXECUCAO.            *
+      *----------------------------------------------------------*
+       01  REG-CHECKPT.
+           05 CK-PASSO    PIC 9.
+           05 CK-REGISTRO PIC 9(05).
