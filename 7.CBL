@@ -5,6 +5,24 @@
        DATE-WRITTEN. 27/02/2023.
        DATE-COMPILED.
        SECURITY.
+      *----------------------------------------------------------*
+      * HISTORICO DE ALTERACOES                                  *
+      * 09/08/2026 JFS - MODO LOTE: LE PARES A/B DE UM ARQUIVO DE *
+      *                  ENTRADA E GERA UM RELATORIO COM O X DE   *
+      *                  CADA PAR (OU INVALIDO QUANDO A=0).       *
+      * 09/08/2026 JFS - NOVO MODO 4-SISTEMA: RESOLVE UM SISTEMA  *
+      *                  DE DUAS EQUACOES DO 1 GRAU COM DUAS       *
+      *                  INCOGNITAS PELA REGRA DE CRAMER.          *
+      * 09/08/2026 JFS - RECEBE PARAMETRO LK-PARM-JOB: QUANDO='L', *
+      *                  EXECUTA O LOTE DIRETO (SEM TELA), PARA   *
+      *                  SER CHAMADO PELO JOB NOTURNO (J.CBL).    *
+      * 09/08/2026 JFS - QUANDO CHAMADO PELO JOB NOTURNO, O LOTE   *
+      *                  PASSA A GRAVAR SEU PROGRESSO REGISTRO A  *
+      *                  REGISTRO EM CHECKPT.DAT (CK-REGISTRO), DE *
+      *                  MODO QUE UM REINICIO APOS UM ABORT NO    *
+      *                  MEIO DO LOTE RETOME NO PROXIMO PAR A/B   *
+      *                  EM VEZ DE REPROCESSAR O QUE JA FOI FEITO. *
+      *----------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -14,13 +32,96 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT EQIN      ASSIGN TO "EQIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EQOUT     ASSIGN TO "EQOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORICO ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPT   ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPT.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO.
+           COPY HISTREC.
+
+       FD  CHECKPT.
+           COPY CHECKPT.
+
+       FD  EQIN.
+       01  REG-EQIN.
+           05 RE-AA PIC 99.
+           05 RE-BB PIC 99.
+
+       FD  EQOUT.
+       01  REG-EQOUT PIC X(80).
 
        WORKING-STORAGE SECTION.
+       COPY RELCAB.
+
        77 AA PIC 99.
        77 BB PIC 99.
-       77 XX PIC 99V99.
+       77 XX PIC S99V99.
+
+       77 MODO-CALC PIC 9.
+           88 MODO-UNICO   VALUE 1.
+           88 MODO-TABELA  VALUE 2.
+           88 MODO-LOTE    VALUE 3.
+           88 MODO-SISTEMA VALUE 4.
+
+       77 SISA1 PIC S99.
+       77 SISB1 PIC S99.
+       77 SISC1 PIC S99.
+       77 SISA2 PIC S99.
+       77 SISB2 PIC S99.
+       77 SISC2 PIC S99.
+       77 SISDET PIC S9999.
+       77 SISX   PIC S999V99.
+       77 SISY   PIC S999V99.
+
+       77 FIM-ARQUIVO PIC X VALUE 'N'.
+           88 ARQUIVO-FIM VALUE 'S'.
+
+       77 FS-CHECKPT        PIC XX.
+       77 REGISTROS-A-PULAR PIC 9(05) VALUE 0.
+       77 CONTADOR-PULAR    PIC 9(05) VALUE 0.
+
+       77 XTAB PIC S999.
+       77 YTAB PIC S9999V99.
+
+       77 TENTATIVAS PIC 9 VALUE 0.
+       77 ABORTAR    PIC X VALUE 'N'.
+           88 ABORTADO VALUE 'S'.
+
+       77 SISTEMA-OVERFLOW PIC X VALUE 'N'.
+           88 HOUVE-OVERFLOW VALUE 'S'.
+
+       77 HIST-AA PIC Z9.
+       77 HIST-BB PIC Z9.
+       77 HIST-XX PIC -99,99.
+
+       77 HIST-SISX PIC -999,99.
+       77 HIST-SISY PIC -999,99.
+
+       01 LINHA-REL.
+           05 LR-AA     PIC Z9.
+           05 FILLER    PIC X(04) VALUE SPACES.
+           05 LR-BB     PIC Z9.
+           05 FILLER    PIC X(04) VALUE SPACES.
+           05 LR-XX     PIC -99,99.
+           05 FILLER    PIC X(04) VALUE SPACES.
+           05 LR-STATUS PIC X(10).
+
+       01 LINHA-TABELA.
+           05 LT-XTAB   PIC --9.
+           05 FILLER    PIC X(04) VALUE SPACES.
+           05 LT-YTAB   PIC ----9,99.
+
+       LINKAGE SECTION.
+       01  LK-PARM-JOB PIC X.
+       01  LK-OPERADOR PIC X(10).
 
        SCREEN SECTION.
 
@@ -43,22 +144,95 @@
          02 LINE 10 COL 10 VALUE "VALOR INVALIDO A=0".
 
        01 TELA-RESULT.
-         02 LINE 9 COL 22 PIC 99,99 FROM XX REVERSE-VIDEO.
+         02 LINE 9 COL 22 PIC -99,99 FROM XX REVERSE-VIDEO.
+
+       01 TELA-MODO.
+         02 LINE 11 COL 10 VALUE
+            "1-UNICO 2-TABELA -10 A 10 3-LOTE 4-SISTEMA:".
+         02 LINE 11 COL 55 PIC 9 TO MODO-CALC.
+
+       01 TELA-BLOQUEIO.
+         02 LINE 10 COL 10 VALUE
+            "TRES TENTATIVAS INVALIDAS - EXECUCAO ABORTADA".
+
+       01 TELA-SISTEMA-TITULO.
+         02 LINE 13 COL 10 VALUE
+            "SISTEMA: A1.X + B1.Y = C1  E  A2.X + B2.Y = C2".
+
+       01 TELA-SIS-A1.
+         02 LINE 14 COL 10 VALUE "A1:".
+         02 LINE 14 COL 14 PIC S99 TO SISA1.
+       01 TELA-SIS-B1.
+         02 LINE 14 COL 20 VALUE "B1:".
+         02 LINE 14 COL 24 PIC S99 TO SISB1.
+       01 TELA-SIS-C1.
+         02 LINE 14 COL 30 VALUE "C1:".
+         02 LINE 14 COL 34 PIC S99 TO SISC1.
+
+       01 TELA-SIS-A2.
+         02 LINE 15 COL 10 VALUE "A2:".
+         02 LINE 15 COL 14 PIC S99 TO SISA2.
+       01 TELA-SIS-B2.
+         02 LINE 15 COL 20 VALUE "B2:".
+         02 LINE 15 COL 24 PIC S99 TO SISB2.
+       01 TELA-SIS-C2.
+         02 LINE 15 COL 30 VALUE "C2:".
+         02 LINE 15 COL 34 PIC S99 TO SISC2.
+
+       01 TELA-SISTEMA-ERRO.
+         02 LINE 16 COL 10 VALUE
+            "SISTEMA SEM SOLUCAO UNICA (DETERMINANTE = ZERO)".
+
+       01 TELA-SISTEMA-RESULT.
+         02 LINE 17 COL 10 VALUE "X:".
+         02 LINE 17 COL 13 PIC -999,99 FROM SISX REVERSE-VIDEO.
+         02 LINE 17 COL 25 VALUE "Y:".
+         02 LINE 17 COL 28 PIC -999,99 FROM SISY REVERSE-VIDEO.
 
-       PROCEDURE DIVISION.
-           DISPLAY ERASE.
-           DISPLAY TELA.
-           DISPLAY TELA-PRINCIPAL.
-           PERFORM PRINCIPAL.
+       PROCEDURE DIVISION USING LK-PARM-JOB LK-OPERADOR.
+           IF LK-PARM-JOB = 'L'
+               PERFORM LOTE
+           ELSE
+               DISPLAY ERASE
+               DISPLAY TELA
+               DISPLAY TELA-PRINCIPAL
+               PERFORM PRINCIPAL.
 
            PRINCIPAL.
-             ACCEPT TELA-A.
-             ACCEPT TELA-B.
+             DISPLAY TELA-MODO.
+             ACCEPT TELA-MODO.
+             EVALUATE TRUE
+               WHEN MODO-TABELA
+                 PERFORM INTERATIVO-COEF
+                 PERFORM TABELA
+               WHEN MODO-LOTE
+                 PERFORM LOTE
+               WHEN MODO-SISTEMA
+                 PERFORM SISTEMA
+               WHEN OTHER
+                 PERFORM INTERATIVO
+             END-EVALUATE.
 
-             IF AA NOT = 0
-               PERFORM CALCULAR
+           INTERATIVO.
+             MOVE 0   TO TENTATIVAS.
+             MOVE 'N' TO ABORTAR.
+             PERFORM INTERATIVO-LER UNTIL (AA NOT = 0) OR ABORTADO.
+             IF ABORTADO
+               DISPLAY TELA-BLOQUEIO
              ELSE
-               PERFORM ERRORR.
+               PERFORM CALCULAR.
+
+           INTERATIVO-LER.
+             PERFORM INTERATIVO-COEF.
+             IF AA = 0
+               PERFORM ERRORR
+               ADD 1 TO TENTATIVAS
+               IF TENTATIVAS >= 3
+                 MOVE 'S' TO ABORTAR.
+
+           INTERATIVO-COEF.
+             ACCEPT TELA-A.
+             ACCEPT TELA-B.
 
            ERRORR.
             DISPLAY TELA-ERROR.
@@ -66,3 +240,190 @@
            CALCULAR.
             COMPUTE XX= -BB/AA.
             DISPLAY TELA-RESULT.
+            PERFORM GRAVAR-HISTORICO.
+
+           TABELA.
+            MOVE -10 TO XTAB.
+            DISPLAY "    X        Y".
+            PERFORM TABELA-LINHA UNTIL XTAB > 10.
+            PERFORM GRAVAR-HISTORICO-TABELA.
+
+           TABELA-LINHA.
+            COMPUTE YTAB = AA * XTAB + BB.
+            MOVE XTAB TO LT-XTAB.
+            MOVE YTAB TO LT-YTAB.
+            DISPLAY LINHA-TABELA.
+            ADD 1 TO XTAB.
+
+           SISTEMA.
+            MOVE 0   TO TENTATIVAS.
+            MOVE 'N' TO ABORTAR.
+            DISPLAY TELA-SISTEMA-TITULO.
+            PERFORM SISTEMA-LER UNTIL (SISDET NOT = 0) OR ABORTADO.
+            IF ABORTADO
+               DISPLAY TELA-BLOQUEIO
+            ELSE
+               PERFORM CALCULAR-SISTEMA.
+
+           SISTEMA-LER.
+            ACCEPT TELA-SIS-A1.
+            ACCEPT TELA-SIS-B1.
+            ACCEPT TELA-SIS-C1.
+            ACCEPT TELA-SIS-A2.
+            ACCEPT TELA-SIS-B2.
+            ACCEPT TELA-SIS-C2.
+            COMPUTE SISDET = SISA1 * SISB2 - SISA2 * SISB1
+               ON SIZE ERROR
+                  MOVE 0 TO SISDET
+            END-COMPUTE.
+            IF SISDET = 0
+               DISPLAY TELA-SISTEMA-ERRO
+               ADD 1 TO TENTATIVAS
+               IF TENTATIVAS >= 3
+                  MOVE 'S' TO ABORTAR.
+
+           CALCULAR-SISTEMA.
+            MOVE 'N' TO SISTEMA-OVERFLOW.
+            COMPUTE SISX = (SISC1 * SISB2 - SISC2 * SISB1) / SISDET
+               ON SIZE ERROR
+                  MOVE 'S' TO SISTEMA-OVERFLOW
+            END-COMPUTE.
+            COMPUTE SISY = (SISA1 * SISC2 - SISA2 * SISC1) / SISDET
+               ON SIZE ERROR
+                  MOVE 'S' TO SISTEMA-OVERFLOW
+            END-COMPUTE.
+            IF HOUVE-OVERFLOW
+               DISPLAY TELA-SISTEMA-ERRO
+            ELSE
+               DISPLAY TELA-SISTEMA-RESULT
+               PERFORM GRAVAR-HISTORICO-SISTEMA.
+
+           LOTE.
+            MOVE 0 TO REGISTROS-A-PULAR.
+            IF LK-PARM-JOB = 'L'
+               PERFORM LER-CHECKPT-PROPRIO.
+            MOVE 1 TO REL-PAGINA.
+            MOVE REGISTROS-A-PULAR TO REL-TOTAL-REG.
+            OPEN INPUT EQIN.
+            IF REGISTROS-A-PULAR > 0
+               OPEN EXTEND EQOUT
+            ELSE
+               OPEN OUTPUT EQOUT
+               PERFORM GRAVAR-CABECALHO.
+            MOVE 'N' TO FIM-ARQUIVO.
+            READ EQIN
+               AT END MOVE 'S' TO FIM-ARQUIVO.
+            PERFORM PULAR-REGISTRO REGISTROS-A-PULAR TIMES.
+            PERFORM LOTE-PROCESSAR UNTIL ARQUIVO-FIM.
+            PERFORM GRAVAR-RODAPE.
+            CLOSE EQIN.
+            CLOSE EQOUT.
+
+           PULAR-REGISTRO.
+            IF NOT ARQUIVO-FIM
+               READ EQIN
+                  AT END MOVE 'S' TO FIM-ARQUIVO.
+
+           LER-CHECKPT-PROPRIO.
+            MOVE 0 TO REGISTROS-A-PULAR.
+            OPEN INPUT CHECKPT.
+            IF FS-CHECKPT = "00"
+               READ CHECKPT
+                  AT END CONTINUE
+               END-READ
+               IF CK-PASSO = 1
+                  MOVE CK-REGISTRO TO REGISTROS-A-PULAR
+               END-IF
+               CLOSE CHECKPT.
+
+           GRAVAR-CHECKPT-PROPRIO.
+            MOVE 1             TO CK-PASSO.
+            MOVE REL-TOTAL-REG TO CK-REGISTRO.
+            OPEN OUTPUT CHECKPT.
+            WRITE REG-CHECKPT.
+            CLOSE CHECKPT.
+
+           GRAVAR-CABECALHO.
+            ACCEPT REL-DATA-EXEC FROM DATE YYYYMMDD.
+            MOVE REL-PAGINA TO REL-PAGINA-ED.
+            MOVE SPACES TO REG-EQOUT.
+            STRING "RELATORIO DA EQUACAO DO 1 GRAU" " - DATA: "
+                REL-DATA-EXEC "  PAGINA: " REL-PAGINA-ED
+                DELIMITED BY SIZE INTO REG-EQOUT.
+            WRITE REG-EQOUT.
+
+           GRAVAR-RODAPE.
+            MOVE REL-TOTAL-REG TO REL-TOTAL-ED.
+            MOVE SPACES TO REG-EQOUT.
+            STRING "TOTAL DE REGISTROS PROCESSADOS: " REL-TOTAL-ED
+                DELIMITED BY SIZE INTO REG-EQOUT.
+            WRITE REG-EQOUT.
+
+           LOTE-PROCESSAR.
+            MOVE RE-AA TO AA.
+            MOVE RE-BB TO BB.
+            MOVE RE-AA TO LR-AA.
+            MOVE RE-BB TO LR-BB.
+            IF AA NOT = 0
+               COMPUTE XX = -BB/AA
+               MOVE XX TO LR-XX
+               MOVE "OK" TO LR-STATUS
+            ELSE
+               MOVE ZERO TO LR-XX
+               MOVE "INVALIDO" TO LR-STATUS.
+            MOVE LINHA-REL TO REG-EQOUT.
+            WRITE REG-EQOUT.
+            ADD 1 TO REL-TOTAL-REG.
+            IF AA NOT = 0
+               PERFORM GRAVAR-HISTORICO.
+            IF LK-PARM-JOB = 'L'
+               PERFORM GRAVAR-CHECKPT-PROPRIO.
+
+            READ EQIN
+               AT END MOVE 'S' TO FIM-ARQUIVO.
+
+           GRAVAR-HISTORICO.
+            MOVE AA TO HIST-AA.
+            MOVE BB TO HIST-BB.
+            MOVE XX TO HIST-XX.
+            MOVE SPACES TO REG-HISTORICO.
+            MOVE "A" TO RH-PROGRAMA.
+            MOVE LK-OPERADOR TO RH-OPERADOR.
+            STRING "AA=" HIST-AA " BB=" HIST-BB
+                DELIMITED BY SIZE INTO RH-ENTRADA.
+            STRING "XX=" HIST-XX DELIMITED BY SIZE INTO RH-RESULTADO.
+            ACCEPT RH-DATA FROM DATE YYYYMMDD.
+            ACCEPT RH-HORA FROM TIME.
+            OPEN EXTEND HISTORICO.
+            WRITE REG-HISTORICO.
+            CLOSE HISTORICO.
+
+           GRAVAR-HISTORICO-TABELA.
+            MOVE AA TO HIST-AA.
+            MOVE BB TO HIST-BB.
+            MOVE SPACES TO REG-HISTORICO.
+            MOVE "A" TO RH-PROGRAMA.
+            MOVE LK-OPERADOR TO RH-OPERADOR.
+            STRING "AA=" HIST-AA " BB=" HIST-BB
+                DELIMITED BY SIZE INTO RH-ENTRADA.
+            MOVE "TABELA -10 A 10" TO RH-RESULTADO.
+            ACCEPT RH-DATA FROM DATE YYYYMMDD.
+            ACCEPT RH-HORA FROM TIME.
+            OPEN EXTEND HISTORICO.
+            WRITE REG-HISTORICO.
+            CLOSE HISTORICO.
+
+           GRAVAR-HISTORICO-SISTEMA.
+            MOVE SISX TO HIST-SISX.
+            MOVE SISY TO HIST-SISY.
+            MOVE SPACES TO REG-HISTORICO.
+            MOVE "A" TO RH-PROGRAMA.
+            MOVE LK-OPERADOR TO RH-OPERADOR.
+            MOVE "SISTEMA 2X2" TO RH-ENTRADA.
+            STRING "X=" HIST-SISX " Y=" HIST-SISY
+                DELIMITED BY SIZE INTO RH-RESULTADO.
+            ACCEPT RH-DATA FROM DATE YYYYMMDD.
+            ACCEPT RH-HORA FROM TIME.
+            OPEN EXTEND HISTORICO.
+            WRITE REG-HISTORICO.
+            CLOSE HISTORICO.
