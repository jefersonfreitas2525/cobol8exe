@@ -1,5 +1,5 @@
        identification division.
-       PROGRAM-ID. A.
+       PROGRAM-ID. C.
        AUTHOR. JEFERSON.
        INSTALLATION. FATEC.
        DATE-WRITTEN. 27/02/2023.
@@ -14,13 +14,98 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT LOG-TRIANGULO ASSIGN TO "TRILOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRIIN     ASSIGN TO "TRIIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRIOUT    ASSIGN TO "TRIOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORICO ASSIGN TO "HISTORICO.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPT   ASSIGN TO "CHECKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FS-CHECKPT.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  HISTORICO.
+           COPY HISTREC.
+
+       FD  CHECKPT.
+           COPY CHECKPT.
+
+       FD  LOG-TRIANGULO.
+       01  REG-LOG-TRIANGULO.
+           05 RL-LADOA  PIC 99.
+           05 RL-LADOB  PIC 99.
+           05 RL-LADOC  PIC 99.
+           05 RL-CLASSE PIC X(04).
+           05 RL-ANGULO PIC X(03).
+           05 RL-PERIMETRO PIC 999.
+           05 RL-AREA      PIC 9999V99.
+           05 RL-OPERADOR PIC X(10).
+           05 RL-DATA   PIC 9(08).
+           05 RL-HORA   PIC 9(08).
+
+       FD  TRIIN.
+       01  REG-TRIIN.
+           05 RE-LADOA PIC 99.
+           05 RE-LADOB PIC 99.
+           05 RE-LADOC PIC 99.
+
+       FD  TRIOUT.
+       01  REG-TRIOUT PIC X(80).
 
        WORKING-STORAGE SECTION.
+       COPY RELCAB.
+
        77 LADOA PIC 99.
        77 LADOB PIC 99.
        77 LADOC PIC 99.
+       77 LOG-CLASSE PIC X(04).
+
+       77 MODO-CALC PIC 9.
+           88 MODO-LOTE VALUE 2.
+
+       77 FIM-ARQUIVO PIC X VALUE 'N'.
+           88 ARQUIVO-FIM VALUE 'S'.
+
+       77 FS-CHECKPT        PIC XX.
+       77 REGISTROS-A-PULAR PIC 9(05) VALUE 0.
+
+       77 CONT-EQUI PIC 9(05) VALUE ZERO.
+       77 CONT-ESC  PIC 9(05) VALUE ZERO.
+       77 CONT-ISO  PIC 9(05) VALUE ZERO.
+       77 CONT-NAO  PIC 9(05) VALUE ZERO.
+
+       77 ENTRADA-OK PIC X VALUE 'N'.
+           88 ENTRADA-VALIDA VALUE 'S'.
+
+       77 TENTATIVAS PIC 9 VALUE 0.
+       77 ABORTAR    PIC X VALUE 'N'.
+           88 ABORTADO VALUE 'S'.
+
+       77 HIST-LADOA PIC Z9.
+       77 HIST-LADOB PIC Z9.
+       77 HIST-LADOC PIC Z9.
+
+       77 MAIOR-QUAD PIC 9(05).
+       77 SOMA-QUAD  PIC 9(05).
+       77 ANGULO-CLASSE PIC X(03).
+           88 ANGULO-AGUDO  VALUE "AGU".
+           88 ANGULO-RETO   VALUE "RET".
+           88 ANGULO-OBTUSO VALUE "OBT".
+
+       77 PERIMETRO  PIC 999.
+       77 SEMIPERIM  PIC 999V99.
+       77 AREA-HERON PIC 9999V99.
+
+       77 HIST-PERIM PIC ZZ9.
+       77 HIST-AREA  PIC ZZZ9,99.
+
+       LINKAGE SECTION.
+       01  LK-PARM-JOB PIC X.
+       01  LK-OPERADOR PIC X(10).
 
        SCREEN SECTION.
        01 TELA.
@@ -53,27 +138,311 @@
        01 TELA-NAO.
          02 LINE 9 COL 10 VALUE 'NAO E UM TRIANGULO'.
 
-       PROCEDURE DIVISION.
-         DISPLAY ERASE.
-         DISPLAY TELA.
-         DISPLAY TELA-PRINCIPAL.
-         PERFORM PRINCIPAL.
+       01 TELA-ANG-AGUDO.
+         02 LINE 10 COL 10 VALUE 'E UM TRIANGULO ACUTANGULO'.
+
+       01 TELA-ANG-RETO.
+         02 LINE 10 COL 10 VALUE 'E UM TRIANGULO RETANGULO'.
+
+       01 TELA-ANG-OBTUSO.
+         02 LINE 10 COL 10 VALUE 'E UM TRIANGULO OBTUSANGULO'.
+
+       01 TELA-PERIM-AREA.
+         02 LINE 12 COL 10 VALUE 'PERIMETRO:'.
+         02 LINE 12 COL 21 PIC ZZ9 FROM PERIMETRO.
+         02 LINE 12 COL 30 VALUE 'AREA:'.
+         02 LINE 12 COL 36 PIC ZZZ9,99 FROM AREA-HERON.
+
+       01 TELA-MODO.
+         02 LINE 11 COL 10 VALUE '1-UNICO 2-LOTE:'.
+         02 LINE 11 COL 27 PIC 9 TO MODO-CALC.
+
+       01 TELA-ENTRADA-INVALIDA.
+         02 LINE 8 COL 10 VALUE 'LADOS DEVEM SER MAIORES QUE ZERO'.
+
+       01 TELA-BLOQUEIO.
+         02 LINE 8 COL 10 VALUE
+            'TRES TENTATIVAS INVALIDAS - EXECUCAO ABORTADA'.
+
+       PROCEDURE DIVISION USING LK-PARM-JOB LK-OPERADOR.
+         IF LK-PARM-JOB = 'L'
+             PERFORM LOTE
+         ELSE
+             DISPLAY ERASE
+             DISPLAY TELA
+             DISPLAY TELA-PRINCIPAL
+             PERFORM PRINCIPAL.
 
 
        PRINCIPAL.
-         ACCEPT TELA-A.
-         ACCEPT TELA-B.
-         ACCEPT TELA-C.
-         IF LADOA + LADOB > LADOC AND LADOA + LADOC > LADOB AND
-         LADOB + LADOC > LADOA
-            IF LADOA = LADOB AND LADOB = LADOC
-              DISPLAY TELA-EQUI
-            ELSE
-              IF LADOA NOT = LADOB AND LADOA NOT = LADOC AND
-              LADOB NOT = LADOC
-                DISPLAY TELA-ESC
+           DISPLAY TELA-MODO.
+           ACCEPT TELA-MODO.
+           IF MODO-LOTE
+              PERFORM LOTE
+           ELSE
+              PERFORM INTERATIVO.
+
+       INTERATIVO.
+           MOVE 'N' TO ENTRADA-OK.
+           MOVE 'N' TO ABORTAR.
+           MOVE 0   TO TENTATIVAS.
+           PERFORM INTERATIVO-LER UNTIL ENTRADA-VALIDA OR ABORTADO.
+           IF ABORTADO
+              DISPLAY TELA-BLOQUEIO
+           ELSE
+              PERFORM CLASSIFICAR-LOGICA
+              PERFORM EXIBIR-CLASSIFICACAO
+              PERFORM GRAVAR-LOG.
+
+       INTERATIVO-LER.
+           ACCEPT TELA-A.
+           ACCEPT TELA-B.
+           ACCEPT TELA-C.
+           IF LADOA > 0 AND LADOB > 0 AND LADOC > 0
+              MOVE 'S' TO ENTRADA-OK
+           ELSE
+              DISPLAY TELA-ENTRADA-INVALIDA
+              ADD 1 TO TENTATIVAS
+              IF TENTATIVAS >= 3
+                 MOVE 'S' TO ABORTAR.
+
+       CLASSIFICAR-LOGICA.
+           IF LADOA + LADOB > LADOC AND LADOA + LADOC > LADOB AND
+              LADOB + LADOC > LADOA
+              IF LADOA = LADOB AND LADOB = LADOC
+                 MOVE "EQUI" TO LOG-CLASSE
               ELSE
-                display tela-iso
-         ELSE
-            DISPLAY TELA-NAO.
+                 IF LADOA NOT = LADOB AND LADOA NOT = LADOC AND
+                    LADOB NOT = LADOC
+                    MOVE "ESC " TO LOG-CLASSE
+                 ELSE
+                    MOVE "ISO " TO LOG-CLASSE
+                 END-IF
+              END-IF
+           ELSE
+              MOVE "NAO " TO LOG-CLASSE
+           END-IF.
+
+       EXIBIR-CLASSIFICACAO.
+           EVALUATE LOG-CLASSE
+              WHEN "EQUI"
+                 DISPLAY TELA-EQUI
+              WHEN "ESC "
+                 DISPLAY TELA-ESC
+              WHEN "ISO "
+                 DISPLAY TELA-ISO
+              WHEN "NAO "
+                 DISPLAY TELA-NAO
+           END-EVALUATE.
+           IF LOG-CLASSE NOT = "NAO "
+              PERFORM CLASSIFICAR-ANGULO
+              PERFORM EXIBIR-ANGULO
+              PERFORM CALCULAR-PERIMETRO-AREA
+              DISPLAY TELA-PERIM-AREA.
+
+       CALCULAR-PERIMETRO-AREA.
+           COMPUTE PERIMETRO = LADOA + LADOB + LADOC.
+           COMPUTE SEMIPERIM = PERIMETRO / 2.
+           COMPUTE AREA-HERON =
+               FUNCTION SQRT(SEMIPERIM * (SEMIPERIM - LADOA)
+                   * (SEMIPERIM - LADOB) * (SEMIPERIM - LADOC)).
+
+       CLASSIFICAR-ANGULO.
+           IF LADOA >= LADOB AND LADOA >= LADOC
+              COMPUTE MAIOR-QUAD = LADOA * LADOA
+              COMPUTE SOMA-QUAD = LADOB * LADOB + LADOC * LADOC
+           ELSE
+              IF LADOB >= LADOA AND LADOB >= LADOC
+                 COMPUTE MAIOR-QUAD = LADOB * LADOB
+                 COMPUTE SOMA-QUAD = LADOA * LADOA + LADOC * LADOC
+              ELSE
+                 COMPUTE MAIOR-QUAD = LADOC * LADOC
+                 COMPUTE SOMA-QUAD = LADOA * LADOA + LADOB * LADOB
+              END-IF
+           END-IF.
+           EVALUATE TRUE
+              WHEN MAIOR-QUAD > SOMA-QUAD
+                 MOVE "OBT" TO ANGULO-CLASSE
+              WHEN MAIOR-QUAD = SOMA-QUAD
+                 MOVE "RET" TO ANGULO-CLASSE
+              WHEN OTHER
+                 MOVE "AGU" TO ANGULO-CLASSE
+           END-EVALUATE.
+
+       EXIBIR-ANGULO.
+           EVALUATE TRUE
+              WHEN ANGULO-AGUDO
+                 DISPLAY TELA-ANG-AGUDO
+              WHEN ANGULO-RETO
+                 DISPLAY TELA-ANG-RETO
+              WHEN ANGULO-OBTUSO
+                 DISPLAY TELA-ANG-OBTUSO
+           END-EVALUATE.
+
+       LOTE.
+           MOVE 0 TO REGISTROS-A-PULAR.
+           IF LK-PARM-JOB = 'L'
+              PERFORM LER-CHECKPT-PROPRIO.
+           OPEN INPUT  TRIIN.
+           MOVE ZERO TO CONT-EQUI CONT-ESC CONT-ISO CONT-NAO.
+           MOVE 1 TO REL-PAGINA.
+           MOVE REGISTROS-A-PULAR TO REL-TOTAL-REG.
+           IF REGISTROS-A-PULAR > 0
+              OPEN EXTEND TRIOUT
+           ELSE
+              OPEN OUTPUT TRIOUT
+              PERFORM GRAVAR-CABECALHO.
+           MOVE 'N' TO FIM-ARQUIVO.
+           READ TRIIN
+               AT END MOVE 'S' TO FIM-ARQUIVO.
+           PERFORM PULAR-REGISTRO REGISTROS-A-PULAR TIMES.
+           PERFORM LOTE-PROCESSAR UNTIL ARQUIVO-FIM.
+           PERFORM LOTE-RESUMO.
+           PERFORM GRAVAR-RODAPE.
+           CLOSE TRIIN.
+           CLOSE TRIOUT.
+
+       PULAR-REGISTRO.
+           IF NOT ARQUIVO-FIM
+              READ TRIIN
+                  AT END MOVE 'S' TO FIM-ARQUIVO.
+
+       LER-CHECKPT-PROPRIO.
+           MOVE 0 TO REGISTROS-A-PULAR.
+           OPEN INPUT CHECKPT.
+           IF FS-CHECKPT = "00"
+              READ CHECKPT
+                  AT END CONTINUE
+              END-READ
+              IF CK-PASSO = 2
+                 MOVE CK-REGISTRO TO REGISTROS-A-PULAR
+              END-IF
+              CLOSE CHECKPT.
+
+       GRAVAR-CHECKPT-PROPRIO.
+           MOVE 2             TO CK-PASSO.
+           MOVE REL-TOTAL-REG TO CK-REGISTRO.
+           OPEN OUTPUT CHECKPT.
+           WRITE REG-CHECKPT.
+           CLOSE CHECKPT.
+
+       GRAVAR-CABECALHO.
+           ACCEPT REL-DATA-EXEC FROM DATE YYYYMMDD.
+           MOVE REL-PAGINA TO REL-PAGINA-ED.
+           MOVE SPACES TO REG-TRIOUT.
+           STRING "RELATORIO DE CLASSIFICACAO DE TRIANGULOS" " - DATA: "
+               REL-DATA-EXEC "  PAGINA: " REL-PAGINA-ED
+               DELIMITED BY SIZE INTO REG-TRIOUT.
+           WRITE REG-TRIOUT.
+
+       GRAVAR-RODAPE.
+           MOVE REL-TOTAL-REG TO REL-TOTAL-ED.
+           MOVE SPACES TO REG-TRIOUT.
+           STRING "TOTAL DE REGISTROS PROCESSADOS: " REL-TOTAL-ED
+               DELIMITED BY SIZE INTO REG-TRIOUT.
+           WRITE REG-TRIOUT.
+
+       LOTE-PROCESSAR.
+           MOVE RE-LADOA TO LADOA.
+           MOVE RE-LADOB TO LADOB.
+           MOVE RE-LADOC TO LADOC.
+           PERFORM CLASSIFICAR-LOGICA.
+           EVALUATE LOG-CLASSE
+              WHEN "EQUI"
+                 ADD 1 TO CONT-EQUI
+              WHEN "ESC "
+                 ADD 1 TO CONT-ESC
+              WHEN "ISO "
+                 ADD 1 TO CONT-ISO
+              WHEN "NAO "
+                 ADD 1 TO CONT-NAO
+           END-EVALUATE.
+           ADD 1 TO REL-TOTAL-REG.
+           MOVE LADOA TO HIST-LADOA.
+           MOVE LADOB TO HIST-LADOB.
+           MOVE LADOC TO HIST-LADOC.
+           MOVE SPACES TO REG-TRIOUT.
+           IF LOG-CLASSE = "NAO "
+              STRING "A=" HIST-LADOA " B=" HIST-LADOB " C=" HIST-LADOC
+                  " CLASSE=" LOG-CLASSE
+                  DELIMITED BY SIZE INTO REG-TRIOUT
+           ELSE
+              PERFORM CLASSIFICAR-ANGULO
+              PERFORM CALCULAR-PERIMETRO-AREA
+              MOVE PERIMETRO  TO HIST-PERIM
+              MOVE AREA-HERON TO HIST-AREA
+              STRING "A=" HIST-LADOA " B=" HIST-LADOB " C=" HIST-LADOC
+                  " CLASSE=" LOG-CLASSE " ANGULO=" ANGULO-CLASSE
+                  " PERIMETRO=" HIST-PERIM " AREA=" HIST-AREA
+                  DELIMITED BY SIZE INTO REG-TRIOUT.
+           WRITE REG-TRIOUT.
+           PERFORM GRAVAR-LOG.
+           IF LK-PARM-JOB = 'L'
+              PERFORM GRAVAR-CHECKPT-PROPRIO.
+
+           READ TRIIN
+               AT END MOVE 'S' TO FIM-ARQUIVO.
+
+       LOTE-RESUMO.
+           MOVE SPACES TO REG-TRIOUT.
+           STRING "EQUILATEROS: " CONT-EQUI
+               DELIMITED BY SIZE INTO REG-TRIOUT.
+           WRITE REG-TRIOUT.
+
+           MOVE SPACES TO REG-TRIOUT.
+           STRING "ESCALENOS:   " CONT-ESC
+               DELIMITED BY SIZE INTO REG-TRIOUT.
+           WRITE REG-TRIOUT.
+
+           MOVE SPACES TO REG-TRIOUT.
+           STRING "ISOSCELES:   " CONT-ISO
+               DELIMITED BY SIZE INTO REG-TRIOUT.
+           WRITE REG-TRIOUT.
+
+           MOVE SPACES TO REG-TRIOUT.
+           STRING "INVALIDOS:   " CONT-NAO
+               DELIMITED BY SIZE INTO REG-TRIOUT.
+           WRITE REG-TRIOUT.
+
+       GRAVAR-LOG.
+           OPEN EXTEND LOG-TRIANGULO.
+           MOVE LADOA      TO RL-LADOA.
+           MOVE LADOB      TO RL-LADOB.
+           MOVE LADOC      TO RL-LADOC.
+           MOVE LOG-CLASSE TO RL-CLASSE.
+           IF LOG-CLASSE = "NAO "
+              MOVE SPACES TO RL-ANGULO
+              MOVE ZERO TO RL-PERIMETRO
+              MOVE ZERO TO RL-AREA
+           ELSE
+              MOVE ANGULO-CLASSE TO RL-ANGULO
+              MOVE PERIMETRO  TO RL-PERIMETRO
+              MOVE AREA-HERON TO RL-AREA.
+           MOVE LK-OPERADOR TO RL-OPERADOR.
+           ACCEPT RL-DATA FROM DATE YYYYMMDD.
+           ACCEPT RL-HORA FROM TIME.
+           WRITE REG-LOG-TRIANGULO.
+           PERFORM GRAVAR-HISTORICO.
+           CLOSE LOG-TRIANGULO.
+
+       GRAVAR-HISTORICO.
+           MOVE LADOA TO HIST-LADOA.
+           MOVE LADOB TO HIST-LADOB.
+           MOVE LADOC TO HIST-LADOC.
+           MOVE SPACES TO REG-HISTORICO.
+           MOVE "C" TO RH-PROGRAMA.
+           MOVE LK-OPERADOR TO RH-OPERADOR.
+           STRING "A=" HIST-LADOA " B=" HIST-LADOB " C=" HIST-LADOC
+               DELIMITED BY SIZE INTO RH-ENTRADA.
+           MOVE SPACES TO RH-RESULTADO.
+           IF LOG-CLASSE = "NAO "
+              MOVE LOG-CLASSE TO RH-RESULTADO
+           ELSE
+              STRING LOG-CLASSE " " ANGULO-CLASSE
+                  DELIMITED BY SIZE INTO RH-RESULTADO.
+           ACCEPT RH-DATA FROM DATE YYYYMMDD.
+           ACCEPT RH-HORA FROM TIME.
+           OPEN EXTEND HISTORICO.
+           WRITE REG-HISTORICO.
+           CLOSE HISTORICO.
 
